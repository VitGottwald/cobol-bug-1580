@@ -0,0 +1,32 @@
+//MAINJOB  JOB (ACCTNO),'DAILY CODE RUN',CLASS=A,MSGCLASS=X
+//*
+//* RUNS THE DAILY UC01 CODE TRANSLATION.  &DTE IS THE BUSINESS
+//* PROCESSING DATE (CCYYMMDD) - IT IS SUBSTITUTED INTO BOTH THE
+//* PROGRAM'S PARM AND EVERY DATE-QUALIFIED DSN BELOW, SO THE SAME
+//* PARAMETER THAT PICKS THE DAY ALSO PICKS ITS FILES.  TO RERUN A
+//* PRIOR BUSINESS DATE FOR CORRECTION, RESUBMIT WITH DTE= SET TO
+//* THAT DATE - NO RECOMPILE AND NO HAND-RENAMING OF DATASETS IS
+//* NEEDED.
+//*
+//* NOTE: THE CURRENT BUILD OF MAIN ASSIGNS UC01-FILE AND
+//* UC01-CKPT-FILE TO A WORKING-STORAGE DATA NAME (DYNAMIC ASSIGN)
+//* RATHER THAN A DD NAME, SO IT OPENS A FLAT FILE NAMED FOR THE DATE
+//* DIRECTLY AND DOES NOT GO THROUGH THE DD STATEMENTS BELOW AT ALL.
+//* THE DD STATEMENTS HERE SHOW THE EQUIVALENT MAINFRAME SHAPE - ONE
+//* DATE-QUALIFIED DATASET PER DAY - FOR WHEN THIS RUNS AGAINST A
+//* REAL DSN-BASED UC01-FILE.
+//*
+//MAINPROC PROC DTE=20260809
+//GO      EXEC PGM=MAIN,PARM='&DTE'
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//UC01IN   DD  DSN=PROD.DAILY.UC01IN.D&DTE,DISP=SHR
+//UC03OUT  DD  DSN=PROD.DAILY.UC03OUT.D&DTE,DISP=(MOD,CATLG,CATLG)
+//UC01ERR  DD  DSN=PROD.DAILY.UC01ERR.D&DTE,DISP=(MOD,CATLG,CATLG)
+//UC01AUD  DD  DSN=PROD.DAILY.UC01AUD,DISP=(MOD,CATLG,CATLG)
+//UC01CKP  DD  DSN=PROD.DAILY.UC01CKP.D&DTE,DISP=(MOD,CATLG,CATLG)
+//UC01SUM  DD  SYSOUT=*
+//CODETRAN DD  DSN=PROD.MASTER.CODETRAN,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//         PEND
+//*
+//STEP1    EXEC MAINPROC,DTE=20260809
