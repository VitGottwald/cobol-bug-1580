@@ -0,0 +1,208 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  ctmaint.
+000030 AUTHOR.      D. OKAFOR.
+000040 INSTALLATION. DAILY CODE PROCESSING.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09 DMO  ORIGINAL VERSION.  MAINTAINS THE CODE-TRAN-FILE
+000110*                 MASTER (SEE MAIN.CBL) FROM A TRANSACTION FILE
+000120*                 OF ADD / CHANGE / RETIRE REQUESTS SO THE UC01
+000130*                 TO UC02 TRANSLATION RULE LIVES IN A FILE WE
+000140*                 CAN UPDATE INSTEAD OF IN THE COPYBOOK LAYOUT.
+000150* 2026-08-09 DMO  CODE-TRAN-FILE'S I-O OPEN NOW CHECKS FILE
+000160*                 STATUS AND CREATES THE MASTER WITH OPEN OUTPUT
+000170*                 WHEN IT DOESN'T EXIST YET, SO THIS JOB CAN
+000180*                 BOOTSTRAP A BRAND-NEW MASTER INSTEAD OF ONLY
+000190*                 BEING ABLE TO MAINTAIN ONE THAT ALREADY EXISTS.
+000200*================================================================
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT CTM-TRAN-FILE ASSIGN TO "CTMTRAN"
+000250         ORGANIZATION IS LINE SEQUENTIAL.
+000260     SELECT CODE-TRAN-FILE ASSIGN TO "CODETRAN"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS RANDOM
+000290         RECORD KEY IS CODE-TRAN-KEY
+000300         FILE STATUS IS CODE-TRAN-STATUS-CD.
+000310     SELECT CTM-RPT-FILE ASSIGN TO "CTMRPT"
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  CTM-TRAN-FILE.
+000360     COPY CTMTRAN.
+000370 FD  CODE-TRAN-FILE.
+000380     COPY CODETRAN.
+000390 FD  CTM-RPT-FILE.
+000400 01  CTM-RPT-REC                   PIC X(80).
+000410 WORKING-STORAGE SECTION.
+000420*----------------------------------------------------------------
+000430* SWITCHES
+000440*----------------------------------------------------------------
+000450 77  CTM-EOF-SW                    PIC X(01)    VALUE 'N'.
+000460     88  CTM-EOF                                 VALUE 'Y'.
+000470*----------------------------------------------------------------
+000480* FILE STATUS / COUNTERS
+000490*----------------------------------------------------------------
+000500 77  CODE-TRAN-STATUS-CD            PIC X(02) VALUE SPACES.
+000510 77  CTM-APPLIED-COUNT              PIC 9(06) COMP VALUE ZERO.
+000520 77  CTM-REJECT-COUNT               PIC 9(06) COMP VALUE ZERO.
+000530*----------------------------------------------------------------
+000540* MAINTENANCE REPORT LINE
+000550*----------------------------------------------------------------
+000560 01  CTM-RPT-LINE.
+000570     05  CTM-RPT-ACTION             PIC X(01).
+000580     05  FILLER                     PIC X(01) VALUE SPACES.
+000590     05  CTM-RPT-KEY                PIC X(01).
+000600     05  FILLER                     PIC X(01) VALUE SPACES.
+000610     05  CTM-RPT-RESULT             PIC X(20).
+000620     05  FILLER                     PIC X(55) VALUE SPACES.
+000630 PROCEDURE DIVISION.
+000640*================================================================
+000650* 0000-MAINLINE
+000660*================================================================
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000690     PERFORM 2000-APPLY-TRANSACTION THRU 2000-EXIT
+000700         UNTIL CTM-EOF.
+000710     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000720     STOP RUN.
+000730*================================================================
+000740* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.  CODE-TRAN-FILE
+000750*                   IS OPENED I-O SINCE MAINTENANCE BOTH READS AND
+000760*                   REWRITES IT; IF THE OPEN FAILS BECAUSE THE
+000770*                   MASTER DOESN'T EXIST YET, IT IS CREATED WITH
+000780*                   OPEN OUTPUT AND THEN REOPENED I-O, THE SAME
+000790*                   "NOT FOUND VS. EXISTS" BRANCH MAIN.CBL USES
+000800*                   FOR ITS CHECKPOINT FILE.  A STILL-FAILING
+000810*                   REOPEN IS FATAL - THERE IS NO MASTER TO
+000820*                   MAINTAIN.
+000830*================================================================
+000840 1000-INITIALIZE.
+000850     OPEN INPUT  CTM-TRAN-FILE.
+000860     OPEN I-O    CODE-TRAN-FILE.
+000870     IF CODE-TRAN-STATUS-CD NOT = "00"
+000880         OPEN OUTPUT CODE-TRAN-FILE
+000890         CLOSE CODE-TRAN-FILE
+000900         OPEN I-O CODE-TRAN-FILE
+000910     END-IF.
+000920     IF CODE-TRAN-STATUS-CD NOT = "00"
+000930         DISPLAY "CTMAINT: CODE-TRAN-FILE COULD NOT BE OPENED, "
+000940             "STATUS = " CODE-TRAN-STATUS-CD
+000950         MOVE 20 TO RETURN-CODE
+000960         STOP RUN
+000970     END-IF.
+000980     OPEN OUTPUT CTM-RPT-FILE.
+000990     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+001000 1000-EXIT.
+001010     EXIT.
+001020*================================================================
+001030* 2000-APPLY-TRANSACTION - ADD, CHANGE OR RETIRE ONE MAPPING.
+001040*================================================================
+001050 2000-APPLY-TRANSACTION.
+001060     EVALUATE TRUE
+001070         WHEN CTM-ACTION-ADD
+001080             PERFORM 2200-ADD-MAPPING THRU 2200-EXIT
+001090         WHEN CTM-ACTION-CHANGE
+001100             PERFORM 2300-CHANGE-MAPPING THRU 2300-EXIT
+001110         WHEN CTM-ACTION-RETIRE
+001120             PERFORM 2400-RETIRE-MAPPING THRU 2400-EXIT
+001130         WHEN OTHER
+001140             PERFORM 2500-REJECT-TRAN THRU 2500-EXIT
+001150     END-EVALUATE.
+001160     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+001170 2000-EXIT.
+001180     EXIT.
+001190*================================================================
+001200* 2100-READ-TRAN - READ THE NEXT MAINTENANCE TRANSACTION.
+001210*================================================================
+001220 2100-READ-TRAN.
+001230     READ CTM-TRAN-FILE
+001240         AT END MOVE 'Y' TO CTM-EOF-SW
+001250     END-READ.
+001260 2100-EXIT.
+001270     EXIT.
+001280*================================================================
+001290* 2200-ADD-MAPPING - ADD A NEW UC01/UC02 MAPPING.
+001300*================================================================
+001310 2200-ADD-MAPPING.
+001320     MOVE CTM-TRAN-KEY TO CODE-TRAN-KEY.
+001330     MOVE CTM-TRAN-UC02-VALUE TO CODE-TRAN-UC02-VALUE.
+001340     MOVE 'A' TO CODE-TRAN-STATUS.
+001350     WRITE CODE-TRAN-REC
+001360         INVALID KEY
+001370             PERFORM 2500-REJECT-TRAN THRU 2500-EXIT
+001380         NOT INVALID KEY
+001390             PERFORM 2600-LOG-APPLIED THRU 2600-EXIT
+001400     END-WRITE.
+001410 2200-EXIT.
+001420     EXIT.
+001430*================================================================
+001440* 2300-CHANGE-MAPPING - CHANGE THE UC02 VALUE FOR A KEY.
+001450*================================================================
+001460 2300-CHANGE-MAPPING.
+001470     MOVE CTM-TRAN-KEY TO CODE-TRAN-KEY.
+001480     READ CODE-TRAN-FILE
+001490         INVALID KEY
+001500             PERFORM 2500-REJECT-TRAN THRU 2500-EXIT
+001510     END-READ.
+001520     IF CODE-TRAN-STATUS-CD = "00"
+001530         MOVE CTM-TRAN-UC02-VALUE TO CODE-TRAN-UC02-VALUE
+001540         MOVE 'A' TO CODE-TRAN-STATUS
+001550         REWRITE CODE-TRAN-REC
+001560         PERFORM 2600-LOG-APPLIED THRU 2600-EXIT
+001570     END-IF.
+001580 2300-EXIT.
+001590     EXIT.
+001600*================================================================
+001610* 2400-RETIRE-MAPPING - RETIRE A UC01/UC02 MAPPING.
+001620*================================================================
+001630 2400-RETIRE-MAPPING.
+001640     MOVE CTM-TRAN-KEY TO CODE-TRAN-KEY.
+001650     READ CODE-TRAN-FILE
+001660         INVALID KEY
+001670             PERFORM 2500-REJECT-TRAN THRU 2500-EXIT
+001680     END-READ.
+001690     IF CODE-TRAN-STATUS-CD = "00"
+001700         MOVE 'R' TO CODE-TRAN-STATUS
+001710         REWRITE CODE-TRAN-REC
+001720         PERFORM 2600-LOG-APPLIED THRU 2600-EXIT
+001730     END-IF.
+001740 2400-EXIT.
+001750     EXIT.
+001760*================================================================
+001770* 2500-REJECT-TRAN - LOG A TRANSACTION THAT COULD NOT BE APPLIED.
+001780*================================================================
+001790 2500-REJECT-TRAN.
+001800     ADD 1 TO CTM-REJECT-COUNT.
+001810     MOVE CTM-TRAN-ACTION TO CTM-RPT-ACTION.
+001820     MOVE CTM-TRAN-KEY TO CTM-RPT-KEY.
+001830     MOVE "REJECTED"  TO CTM-RPT-RESULT.
+001840     MOVE CTM-RPT-LINE TO CTM-RPT-REC.
+001850     WRITE CTM-RPT-REC.
+001860 2500-EXIT.
+001870     EXIT.
+001880*================================================================
+001890* 2600-LOG-APPLIED - LOG A TRANSACTION THAT WAS APPLIED.
+001900*================================================================
+001910 2600-LOG-APPLIED.
+001920     ADD 1 TO CTM-APPLIED-COUNT.
+001930     MOVE CTM-TRAN-ACTION TO CTM-RPT-ACTION.
+001940     MOVE CTM-TRAN-KEY TO CTM-RPT-KEY.
+001950     MOVE "APPLIED"   TO CTM-RPT-RESULT.
+001960     MOVE CTM-RPT-LINE TO CTM-RPT-REC.
+001970     WRITE CTM-RPT-REC.
+001980 2600-EXIT.
+001990     EXIT.
+002000*================================================================
+002010* 3000-TERMINATE - CLOSE FILES.
+002020*================================================================
+002030 3000-TERMINATE.
+002040     CLOSE CTM-TRAN-FILE.
+002050     CLOSE CODE-TRAN-FILE.
+002060     CLOSE CTM-RPT-FILE.
+002070 3000-EXIT.
+002080     EXIT.
