@@ -1,10 +1,754 @@
-       IDENTIFICATION DIVISION.                                                 
-       PROGRAM-ID. main.                                                        
-       DATA DIVISION.                                                           
-       WORKING-STORAGE SECTION.                                                 
-       COPY DATA.                                                               
-       COPY DATA REPLACING ==UC01.== BY ==UC02 REDEFINES UC01.==.               
-       01 UC03 PIC X.                                                           
-       PROCEDURE DIVISION.                                                      
-           MOVE UC02 to UC03.                                                   
-           STOP RUN.                                                            
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  main.
+000030 AUTHOR.      D. OKAFOR.
+000040 INSTALLATION. DAILY CODE PROCESSING.
+000050 DATE-WRITTEN. 2021-04-02.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2021-04-02 DMO  ORIGINAL VERSION - SINGLE IN-MEMORY CODE.
+000110* 2026-08-09 DMO  DRIVE UC01/UC02/UC03 FROM A DAILY CODE FILE
+000120*                 INSTEAD OF ONE HARDCODED VALUE.  UC01 AND UC02
+000130*                 NOW LIVE IN THE FILE SECTION AS TWO RECORD
+000140*                 DESCRIPTIONS FOR THE SAME INPUT FD SO THE
+000150*                 REDEFINES STILL TRACKS WHATEVER RECORD WAS
+000160*                 LAST READ.
+000170* 2026-08-09 DMO  REJECT UC01 VALUES THAT ARE NOT IN THE KNOWN
+000180*                 CODE TABLE BEFORE TRUSTING THE UC02 REDEFINES.
+000190*                 BAD RECORDS GO TO A NEW ERROR REPORT INSTEAD
+000200*                 OF FLOWING THROUGH TO UC03.
+000210* 2026-08-09 DMO  APPEND AN AUDIT TRAIL LINE FOR EVERY UC01/UC02/
+000220*                 UC03 TRANSFORMATION SO WE CAN PROVE WHAT UC01
+000230*                 HELD WHEN UC03 WAS PRODUCED.
+000240* 2026-08-09 DMO  REPLACED THE STATIC UC01-VALID-CODE-TABLE WITH
+000250*                 A LOOKUP AGAINST THE NEW CODE-TRAN-FILE MASTER
+000260*                 (SEE CTMAINT FOR MAINTENANCE).  THE MASTER IS
+000270*                 NOW THE ONE AND ONLY "KNOWN CODE TABLE" - A
+000280*                 MISSING OR RETIRED KEY IS REJECTED THE SAME
+000290*                 WAY AN UNKNOWN CODE ALWAYS WAS.  UC03 IS NOW
+000300*                 SET FROM CODE-TRAN-UC02-VALUE INSTEAD OF THE
+000310*                 UC02 REDEFINES; UC02 IS STILL CARRIED ON THE
+000320*                 AUDIT LINE SO THE OLD AND NEW INTERPRETATIONS
+000330*                 CAN BE COMPARED IF THEY EVER DRIFT APART.
+000340* 2026-08-09 DMO ADDED THE "UC01XLT" ENTRY POINT SO OTHER BATCH
+000350*                PROGRAMS CAN CALL THIS ONE FOR A SINGLE UC01
+000360*                TRANSLATION WITHOUT REIMPLEMENTING THE CODE
+000370*                TRANSLATION LOOKUP.  RUNNING MAIN DIRECTLY
+000380*                STILL DRIVES THE FULL DAILY FILE AS BEFORE.
+000390* 2026-08-09 DMO ADDED CHECKPOINT/RESTART SO AN ABEND PARTWAY
+000400*                THROUGH THE DAILY FILE DOESN'T FORCE A FULL
+000410*                REPROCESS - SEE UC01-CKPT-FILE.
+000420* 2026-08-09 DMO ADDED A UC01/UC02 CODE DISTRIBUTION SUMMARY SO
+000430*                OPS CAN EYEBALL THE CODE MIX BEFORE RELEASING
+000440*                DOWNSTREAM JOBS - SEE UC01-SUM-FILE.
+000450* 2026-08-09 DMO ADDED A PROCESSING-DATE PARAMETER SO WE CAN
+000460*                RERUN A PRIOR BUSINESS DATE WITHOUT RECOMPILING
+000470*                OR HAND-RENAMING THE DAILY FILE.  UC01-FILE IS
+000480*                NOW ASSIGNED TO A FILENAME BUILT FROM THAT
+000490*                DATE INSTEAD OF A FIXED LITERAL.
+000500* 2026-08-09 DMO UC03-FILE NOW CARRIES A HEADER RECORD (BATCH ID
+000510*                AND RUN DATE) AHEAD OF THE FIRST DETAIL AND A
+000520*                TRAILER RECORD (RECORD COUNT AND LAST UC01 SEEN)
+000530*                AT END OF FILE - SEE COPYBOOKS/UC03HT.CPY.
+000540* 2026-08-09 DMO ADDED AN END-OF-RUN RECONCILIATION OF UC01 READS
+000550*                AGAINST UC03 WRITES PLUS REJECTS.  A MISMATCH ON
+000560*                A FULL (NON-RESTART) RUN SETS A NON-ZERO RETURN
+000570*                CODE FOR THE SCHEDULER TO ACT ON.
+000580* 2026-08-09 DMO SCOPED UC01-CKPT-FILE'S NAME TO THE PROCESSING
+000590*                DATE AND CLEAR IT ON A CLEAN RECONCILED FINISH,
+000600*                SO A LEFTOVER CHECKPOINT FROM A DIFFERENT DAY OR
+000610*                A COMPLETED RUN CAN NEVER BE MISTAKEN FOR A REAL
+000620*                RESTART POINT.  THE CHECKPOINT RECORD NOW ALSO
+000630*                CARRIES THE WRITE AND REJECT COUNTS ALONGSIDE THE
+000640*                READ COUNT, SO UC03-WRITE-COUNT AND
+000650*                UC01-REJECT-COUNT ARE RESTORED TO THEIR FULL
+000660*                PRE-ABEND TOTALS ON RESTART INSTEAD OF STARTING
+000670*                OVER AT ZERO - THE TRAILER RECORD COUNT AND THE
+000680*                RECONCILIATION ABOVE NOW BOTH REFLECT THE WHOLE
+000690*                FILE EVEN WHEN A RUN WAS RESTARTED, SO THE
+000700*                RECONCILIATION NO LONGER NEEDS A RESTART SPECIAL
+000710*                CASE.  ADDED THE MISSING FILE STATUS CHECK AROUND
+000720*                THE CHECKPOINT OPEN TO MATCH EVERY OTHER OPEN IN
+000730*                THAT PARAGRAPH, AND GAVE UC03-FILE AN EXPLICIT
+000740*                RECORD LENGTH WITH THE HEADER AND TRAILER
+000750*                REDEFINING THE DETAIL RECORD (SEE
+000760*                COPYBOOKS/UC03HT.CPY) SO EVERY RECORD ON THE FILE
+000770*                IS THE SAME FIXED LENGTH REGARDLESS OF WHICH OF
+000780*                THE THREE IT IS.  THE DISTRIBUTION SUMMARY NOW
+000790*                FLAGS ITSELF AS PARTIAL WHEN REPORTING ON A
+000800*                RESTARTED RUN, SINCE THE CODE MIX IT TALLIES IS
+000810*                STILL WORKING STORAGE AND ONLY SEES RECORDS READ
+000820*                SINCE THE RESTART POINT.
+000830* 2026-08-09 DMO MOVED THE CHECKPOINT TRIGGER FROM 2100-READ-UC01
+000840*                TO 2000-PROCESS-UC01, AFTER THE JUST-READ RECORD
+000850*                IS ACTUALLY WRITTEN OR REJECTED - IT WAS FIRING
+000860*                ONE RECORD TOO EARLY, SO A RESTART SKIPPED A
+000870*                RECORD THE PRIOR RUN HAD ALREADY COMPLETED BUT
+000880*                NEVER CHECKPOINTED, MAKING UC01-REC-COUNT COME
+000890*                OUT ONE HIGH AGAINST UC03-WRITE-COUNT PLUS
+000900*                UC01-REJECT-COUNT ON EVERY RESTART.  ALSO: UC03
+000910*                DETAIL RECORDS NOW HAVE THEIR FILLER BYTES
+000920*                BLANKED BEFORE THE ONE-BYTE VALUE IS MOVED IN,
+000930*                SINCE THAT FILLER SHARES STORAGE WITH THE
+000940*                HEADER/TRAILER REDEFINES AND WAS OTHERWISE
+000950*                CARRYING LEFTOVER HEADER BYTES ON EVERY DETAIL;
+000960*                CODE-TRAN-FILE'S OPENS ARE NOW STATUS-CHECKED IN
+000970*                BOTH 1000-INITIALIZE (FATAL - THE BATCH RUN
+000980*                CAN'T TRANSLATE ANYTHING WITHOUT THE MASTER) AND
+000990*                7000-ENSURE-CODE-TRAN-OPEN (NOT FATAL - A CALLED
+001000*                ENTRY JUST TREATS EVERY UC01 AS UNKNOWN UNTIL THE
+001010*                MASTER BECOMES OPENABLE), WITH 2200-VALIDATE-UC01
+001020*                NOW GUARDING ITS READ ON CODE-TRAN-IS-OPEN.
+001030* 2026-08-09 DMO UC01-CKPT-INTERVAL IS NOW 1 INSTEAD OF 1000, SO A
+001040*                CHECKPOINT IS WRITTEN AFTER EVERY COMPLETED
+001050*                RECORD, NOT ONLY EVERY THOUSANDTH ONE.  AN
+001060*                INTERVAL WIDER THAN ONE RECORD LEFT A WINDOW OF
+001070*                RECORDS ALREADY WRITTEN TO UC03/THE AUDIT TRAIL
+001080*                BUT NOT YET COVERED BY THE LAST CHECKPOINT; A
+001090*                RESTART AFTER AN ABEND IN THAT WINDOW REPROCESSED
+001100*                AND RE-WROTE THOSE SAME RECORDS, AND BECAUSE
+001110*                UC03-WRITE-COUNT AND UC01-REJECT-COUNT WERE
+001120*                SEEDED FROM THAT SAME CHECKPOINT, THE DUPLICATION
+001130*                NEVER SHOWED UP AS A MISMATCH IN
+001140*                3035-RECONCILE-COUNTS, AND 3040-WRITE-TRAILER
+001150*                STAMPED A COUNT BELOW THE FILE'S ACTUAL PHYSICAL
+001160*                ROW COUNT.  CHECKPOINTING
+001170*                EVERY RECORD CLOSES THAT WINDOW ENTIRELY - THE
+001180*                CHECKPOINT CAN NEVER TRAIL THE PHYSICAL OUTPUT BY
+001190*                MORE THAN THE RECORD CURRENTLY IN FLIGHT, SO NO
+001200*                COMPLETED RECORD CAN EVER BE REPROCESSED.
+001210*================================================================
+001220 ENVIRONMENT DIVISION.
+001230 INPUT-OUTPUT SECTION.
+001240 FILE-CONTROL.
+001250     SELECT UC01-FILE ASSIGN TO UC01-FILE-NAME
+001260         ORGANIZATION IS SEQUENTIAL.
+001270     SELECT UC03-FILE ASSIGN TO "UC03OUT"
+001280         ORGANIZATION IS SEQUENTIAL.
+001290     SELECT UC01-ERR-FILE ASSIGN TO "UC01ERR"
+001300         ORGANIZATION IS LINE SEQUENTIAL.
+001310     SELECT UC01-AUD-FILE ASSIGN TO "UC01AUD"
+001320         ORGANIZATION IS LINE SEQUENTIAL.
+001330     SELECT CODE-TRAN-FILE ASSIGN TO "CODETRAN"
+001340         ORGANIZATION IS INDEXED
+001350         ACCESS MODE IS RANDOM
+001360         RECORD KEY IS CODE-TRAN-KEY
+001370         FILE STATUS IS CODE-TRAN-STATUS-CD.
+001380     SELECT UC01-CKPT-FILE ASSIGN TO UC01-CKPT-FILE-NAME
+001390         ORGANIZATION IS SEQUENTIAL
+001400         FILE STATUS IS UC01-CKPT-STATUS-CD.
+001410     SELECT UC01-SUM-FILE ASSIGN TO "UC01SUM"
+001420         ORGANIZATION IS LINE SEQUENTIAL.
+001430 DATA DIVISION.
+001440 FILE SECTION.
+001450 FD  UC01-FILE
+001460     RECORDING MODE IS F.
+001470     COPY DATA.
+001480     COPY DATA REPLACING ==UC01.== BY ==UC02 REDEFINES UC01.==.
+001490 FD  UC03-FILE
+001500     RECORDING MODE IS F
+001510     RECORD CONTAINS 20 CHARACTERS.
+001520 01  UC03-DETAIL-REC.
+001530     05  UC03                      PIC X(01).
+001540     05  FILLER                    PIC X(19).
+001550     COPY UC03HT.
+001560 FD  UC01-ERR-FILE.
+001570 01  UC01-ERR-REC                  PIC X(80).
+001580 FD  UC01-AUD-FILE.
+001590 01  UC01-AUD-REC                  PIC X(80).
+001600 FD  CODE-TRAN-FILE.
+001610     COPY CODETRAN.
+001620 FD  UC01-CKPT-FILE.
+001630 01  UC01-CKPT-REC.
+001640     05  UC01-CKPT-READ-COUNT      PIC 9(06).
+001650     05  UC01-CKPT-WRITE-COUNT     PIC 9(06).
+001660     05  UC01-CKPT-REJECT-COUNT    PIC 9(06).
+001670 FD  UC01-SUM-FILE.
+001680 01  UC01-SUM-REC                  PIC X(80).
+001690 WORKING-STORAGE SECTION.
+001700*----------------------------------------------------------------
+001710* SWITCHES
+001720*----------------------------------------------------------------
+001730 77  UC01-EOF-SW                   PIC X(01)    VALUE 'N'.
+001740     88  UC01-EOF                                VALUE 'Y'.
+001750 77  UC01-VALID-SW                 PIC X(01)    VALUE 'N'.
+001760     88  UC01-IS-VALID                           VALUE 'Y'.
+001770 77  CODE-TRAN-OPEN-SW              PIC X(01)    VALUE 'N'.
+001780     88  CODE-TRAN-IS-OPEN                       VALUE 'Y'.
+001790 77  UC01-CKPT-EOF-SW               PIC X(01)    VALUE 'N'.
+001800     88  UC01-CKPT-EOF                            VALUE 'Y'.
+001810 77  UC01-DIST-FOUND-SW             PIC X(01)    VALUE 'N'.
+001820     88  UC01-DIST-FOUND                          VALUE 'Y'.
+001830*----------------------------------------------------------------
+001840* COUNTERS
+001850*----------------------------------------------------------------
+001860 77  UC01-REC-COUNT                PIC 9(06) COMP VALUE ZERO.
+001870 77  UC01-REJECT-COUNT             PIC 9(06) COMP VALUE ZERO.
+001880 77  CODE-TRAN-STATUS-CD            PIC X(02) VALUE SPACES.
+001890 77  UC01-CKPT-STATUS-CD            PIC X(02) VALUE SPACES.
+001900*----------------------------------------------------------------
+001910* PROCESSING-DATE PARAMETER AND THE DAILY FILE NAME BUILT
+001920* FROM IT.
+001930*----------------------------------------------------------------
+001940 77  UC01-PROC-DATE-PARM            PIC X(08) VALUE SPACES.
+001950 77  UC01-PROC-DATE                 PIC 9(08) VALUE ZERO.
+001960 01  UC01-FILE-NAME                 PIC X(16) VALUE SPACES.
+001970 01  UC01-CKPT-FILE-NAME            PIC X(16) VALUE SPACES.
+001980*----------------------------------------------------------------
+001990* CHECKPOINT/RESTART.  UC01-CKPT-INTERVAL IS 1 - A CHECKPOINT IS
+002000* WRITTEN AFTER EVERY COMPLETED RECORD, NOT EVERY Nth ONE.  A
+002010* WIDER INTERVAL LEAVES A WINDOW OF RECORDS THAT ARE PHYSICALLY
+002020* WRITTEN TO UC03/THE AUDIT TRAIL BUT NOT YET REFLECTED IN THE
+002030* LAST CHECKPOINT; AN ABEND IN THAT WINDOW MAKES A RESTART
+002040* REPROCESS AND RE-WRITE THOSE SAME RECORDS A SECOND TIME, WHILE
+002050* UC03-WRITE-COUNT/UC01-REJECT-COUNT - SEEDED FROM THE CHECKPOINT,
+002060* NOT FROM THE FILE'S ACTUAL PHYSICAL ROW COUNT - STILL LOOK
+002070* INTERNALLY CONSISTENT, SO 3040-WRITE-TRAILER STAMPS A COUNT
+002080* LOWER THAN THE PHYSICAL FILE AND 3035-RECONCILE-COUNTS REPORTS A
+002090* CLEAN MATCH ANYWAY.  CHECKPOINTING EVERY RECORD CLOSES THAT
+002100* WINDOW ENTIRELY, SO NO RESTART CAN EVER RESUME PAST A RECORD
+002110* THAT WASN'T ALREADY CHECKPOINTED.
+002120*----------------------------------------------------------------
+002130 77  UC01-CKPT-INTERVAL             PIC 9(06) COMP VALUE 1.
+002140 77  UC01-RESTART-COUNT             PIC 9(06) VALUE ZERO.
+002150 77  UC01-SKIP-IX                   PIC 9(06) COMP VALUE ZERO.
+002160 77  UC01-CKPT-QUOT                 PIC 9(06) COMP VALUE ZERO.
+002170 77  UC01-CKPT-REM                  PIC 9(06) COMP VALUE ZERO.
+002180 77  UC01-RESTART-WRITE-COUNT       PIC 9(06) VALUE ZERO.
+002190 77  UC01-RESTART-REJECT-COUNT      PIC 9(06) VALUE ZERO.
+002200*----------------------------------------------------------------
+002210* RUN DATE/TIME STAMP - CAPTURED ONCE AT INITIALIZATION AND
+002220* CARRIED ON EVERY AUDIT LINE.
+002230*----------------------------------------------------------------
+002240 77  UC01-RUN-DATE                 PIC 9(08) VALUE ZERO.
+002250 77  UC01-RUN-TIME                 PIC 9(08) VALUE ZERO.
+002260*----------------------------------------------------------------
+002270* UC02 VALUE RETURNED BY THE CODE-TRAN-FILE LOOKUP - THIS IS
+002280* WHAT ACTUALLY DRIVES UC03 NOW, NOT THE UC02 REDEFINES.
+002290*----------------------------------------------------------------
+002300 77  UC01-XLT-UC02-VALUE           PIC X(01) VALUE SPACES.
+002310*----------------------------------------------------------------
+002320* UC03 HEADER/TRAILER SUPPORT - THE BATCH ID STAMPED ON THE
+002330* HEADER, THE LAST UC01 VALUE SEEN (FOR THE TRAILER), AND A
+002340* COUNT OF DETAIL RECORDS ACTUALLY WRITTEN TO UC03 (FOR BOTH
+002350* THE TRAILER AND THE END-OF-RUN RECONCILIATION).
+002360*----------------------------------------------------------------
+002370 77  UC03-BATCH-ID                 PIC X(08) VALUE "UC01-DLY".
+002380 77  UC01-LAST-VALUE               PIC X(01) VALUE SPACES.
+002390 77  UC03-WRITE-COUNT              PIC 9(06) COMP VALUE ZERO.
+002400*----------------------------------------------------------------
+002410* UC01/UC02 CODE DISTRIBUTION TABLE - ONE ENTRY PER DISTINCT
+002420* UC01/UC02 PAIR SEEN THIS RUN.  256 ENTRIES COVERS EVERY
+002430* POSSIBLE ONE-BYTE UC01 VALUE SO THE TABLE NEVER OVERFLOWS.
+002440* UNLIKE UC03-WRITE-COUNT/UC01-REJECT-COUNT, THIS TABLE IS NOT
+002450* CARRIED ACROSS A RESTART - ON A RESTART-COMPLETED RUN, THE
+002460* SUMMARY REPORT REFLECTS ONLY THE RECORDS PROCESSED AFTER THE
+002470* RESTART POINT, NOT THE WHOLE DAY'S FILE.  A FULL FIX WOULD
+002480* MEAN PERSISTING THE WHOLE TABLE ON EVERY CHECKPOINT, WHICH
+002490* ISN'T DONE HERE; OPS SHOULD TREAT A POST-RESTART SUMMARY AS
+002500* PARTIAL.  3060-PRINT-ONE-DIST FLAGS THIS ON THE REPORT ITSELF.
+002510*----------------------------------------------------------------
+002520 77  UC01-DIST-USED                PIC 9(04) COMP VALUE ZERO.
+002530 01  UC01-DIST-TABLE.
+002540     05  UC01-DIST-ENTRY OCCURS 256 TIMES
+002550                         INDEXED BY UC01-DIST-IX.
+002560         10  UC01-DIST-CODE        PIC X(01).
+002570         10  UC01-DIST-UC02        PIC X(01).
+002580         10  UC01-DIST-COUNT       PIC 9(06) COMP VALUE ZERO.
+002590*----------------------------------------------------------------
+002600* ERROR REPORT LINE
+002610*----------------------------------------------------------------
+002620 01  UC01-ERR-LINE.
+002630     05  UC01-ERR-REC-NO           PIC 9(06).
+002640     05  FILLER                    PIC X(03) VALUE SPACES.
+002650     05  UC01-ERR-BAD-VALUE        PIC X(01).
+002660     05  FILLER                    PIC X(70) VALUE SPACES.
+002670*----------------------------------------------------------------
+002680* AUDIT TRAIL LINE
+002690*----------------------------------------------------------------
+002700 01  UC01-AUD-LINE.
+002710     05  UC01-AUD-DATE             PIC 9(08).
+002720     05  FILLER                    PIC X(01) VALUE SPACES.
+002730     05  UC01-AUD-TIME             PIC 9(08).
+002740     05  FILLER                    PIC X(01) VALUE SPACES.
+002750     05  UC01-AUD-REC-NO           PIC 9(06).
+002760     05  FILLER                    PIC X(01) VALUE SPACES.
+002770     05  UC01-AUD-UC01-VALUE       PIC X(01).
+002780     05  FILLER                    PIC X(01) VALUE SPACES.
+002790     05  UC01-AUD-UC02-VALUE       PIC X(01).
+002800     05  FILLER                    PIC X(01) VALUE SPACES.
+002810     05  UC01-AUD-UC03-VALUE       PIC X(01).
+002820     05  FILLER                    PIC X(45) VALUE SPACES.
+002830*----------------------------------------------------------------
+002840* CODE DISTRIBUTION SUMMARY REPORT LINE
+002850*----------------------------------------------------------------
+002860 01  UC01-SUM-LINE.
+002870     05  UC01-SUM-UC01-VALUE      PIC X(01).
+002880     05  FILLER                   PIC X(03) VALUE SPACES.
+002890     05  UC01-SUM-UC02-VALUE      PIC X(01).
+002900     05  FILLER                   PIC X(03) VALUE SPACES.
+002910     05  UC01-SUM-COUNT           PIC ZZZ,ZZ9.
+002920     05  FILLER                   PIC X(62) VALUE SPACES.
+002930 LINKAGE SECTION.
+002940*----------------------------------------------------------------
+002950* PARAMETERS FOR THE "UC01XLT" ENTRY POINT - ONE UC01 CODE IN,
+002960* ITS TRANSLATED UC03 VALUE OUT.
+002970*----------------------------------------------------------------
+002980 01  UC01-PARM                     PIC X(01).
+002990 01  UC03-PARM                     PIC X(01).
+003000 PROCEDURE DIVISION.
+003010*================================================================
+003020* 0000-MAINLINE
+003030*================================================================
+003040 0000-MAINLINE.
+003050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003060     PERFORM 2000-PROCESS-UC01 THRU 2000-EXIT
+003070         UNTIL UC01-EOF.
+003080     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+003090     STOP RUN.
+003100*================================================================
+003110* 0900-GET-PROC-DATE-PARM - READ THE BUSINESS PROCESSING DATE
+003120*                          FROM THE RUN PARAMETER, DEFAULTING
+003130*                          TO TODAY IF NONE WAS SUPPLIED.
+003140*================================================================
+003150 0900-GET-PROC-DATE-PARM.
+003160     ACCEPT UC01-PROC-DATE-PARM FROM COMMAND-LINE.
+003170     IF UC01-PROC-DATE-PARM = SPACES
+003180         ACCEPT UC01-PROC-DATE FROM DATE YYYYMMDD
+003190     ELSE
+003200         MOVE UC01-PROC-DATE-PARM TO UC01-PROC-DATE
+003210     END-IF.
+003220 0900-EXIT.
+003230     EXIT.
+003240*================================================================
+003250* 0910-BUILD-UC01-FILENAME - BUILD THE DAILY INPUT FILE NAME AND
+003260*                           THE CHECKPOINT FILE NAME FOR THE
+003270*                           PROCESSING DATE, SO A RESTART NEVER
+003280*                           PICKS UP A CHECKPOINT LEFT OVER FROM
+003290*                           A DIFFERENT DAY'S RUN.
+003300*================================================================
+003310 0910-BUILD-UC01-FILENAME.
+003320     STRING "UC01IN." DELIMITED BY SIZE
+003330            UC01-PROC-DATE DELIMITED BY SIZE
+003340            INTO UC01-FILE-NAME.
+003350     STRING "UC01CKP." DELIMITED BY SIZE
+003360            UC01-PROC-DATE DELIMITED BY SIZE
+003370            INTO UC01-CKPT-FILE-NAME.
+003380 0910-EXIT.
+003390     EXIT.
+003400*================================================================
+003410* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+003420*================================================================
+003430 1000-INITIALIZE.
+003440     PERFORM 0900-GET-PROC-DATE-PARM THRU 0900-EXIT.
+003450     PERFORM 0910-BUILD-UC01-FILENAME THRU 0910-EXIT.
+003460     OPEN INPUT UC01-FILE.
+003470     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+003480     IF UC01-RESTART-COUNT > ZERO
+003490         OPEN EXTEND UC03-FILE
+003500         OPEN EXTEND UC01-ERR-FILE
+003510         OPEN EXTEND UC01-AUD-FILE
+003520     ELSE
+003530         OPEN OUTPUT UC03-FILE
+003540         OPEN OUTPUT UC01-ERR-FILE
+003550         OPEN OUTPUT UC01-AUD-FILE
+003560         PERFORM 1050-WRITE-HEADER THRU 1050-EXIT
+003570     END-IF.
+003580     OPEN INPUT CODE-TRAN-FILE.
+003590     IF CODE-TRAN-STATUS-CD = "00"
+003600         MOVE 'Y' TO CODE-TRAN-OPEN-SW
+003610     ELSE
+003620         DISPLAY "MAIN: CODE-TRAN-FILE OPEN FAILED, STATUS = "
+003630             CODE-TRAN-STATUS-CD
+003640         MOVE 20 TO RETURN-CODE
+003650         STOP RUN
+003660     END-IF.
+003670     OPEN OUTPUT UC01-SUM-FILE.
+003680     ACCEPT UC01-RUN-DATE FROM DATE YYYYMMDD.
+003690     ACCEPT UC01-RUN-TIME FROM TIME.
+003700     PERFORM 2100-READ-UC01 THRU 2100-EXIT.
+003710 1000-EXIT.
+003720     EXIT.
+003730*================================================================
+003740* 1050-WRITE-HEADER - WRITE THE ONE-TIME HEADER RECORD AHEAD OF
+003750*                     THE FIRST UC03 DETAIL.  SKIPPED ON A
+003760*                     RESTART SINCE THE ORIGINAL RUN ALREADY
+003770*                     WROTE IT.
+003780*================================================================
+003790 1050-WRITE-HEADER.
+003800     MOVE "HDR " TO UC03-HDR-ID.
+003810     MOVE UC03-BATCH-ID TO UC03-HDR-BATCH-ID.
+003820     MOVE UC01-PROC-DATE TO UC03-HDR-RUN-DATE.
+003830     WRITE UC03-HEADER-REC.
+003840 1050-EXIT.
+003850     EXIT.
+003860*================================================================
+003870* 1100-CHECK-RESTART - READ THE LAST CHECKPOINT, IF ANY, AND
+003880*                      FAST-FORWARD UC01-FILE TO THAT POINT.
+003890*                      UC01-CKPT-FILE-NAME IS DATE-QUALIFIED, SO
+003900*                      A CHECKPOINT ONLY EVER APPLIES TO TODAY'S
+003910*                      PROCESSING DATE.  IF THE FILE DOESN'T
+003920*                      EXIST YET - FIRST RUN FOR THIS DATE, OR A
+003930*                      DATE WHOSE LAST RUN FINISHED CLEANLY AND
+003940*                      CLEARED IT (SEE 3045) - OPEN EXTEND WOULD
+003950*                      FAIL, SO IT IS CREATED WITH OPEN OUTPUT.
+003960*================================================================
+003970 1100-CHECK-RESTART.
+003980     OPEN INPUT UC01-CKPT-FILE.
+003990     IF UC01-CKPT-STATUS-CD = "00"
+004000         PERFORM 1110-READ-CKPT THRU 1110-EXIT
+004010             UNTIL UC01-CKPT-EOF
+004020         CLOSE UC01-CKPT-FILE
+004030         OPEN EXTEND UC01-CKPT-FILE
+004040     ELSE
+004050         OPEN OUTPUT UC01-CKPT-FILE
+004060     END-IF.
+004070     IF UC01-RESTART-COUNT > ZERO
+004080         MOVE UC01-RESTART-WRITE-COUNT TO UC03-WRITE-COUNT
+004090         MOVE UC01-RESTART-REJECT-COUNT TO UC01-REJECT-COUNT
+004100         PERFORM 1200-SKIP-TO-RESTART THRU 1200-EXIT
+004110     END-IF.
+004120 1100-EXIT.
+004130     EXIT.
+004140*================================================================
+004150* 1110-READ-CKPT - READ ONE CHECKPOINT RECORD, KEEPING THE LAST.
+004160*================================================================
+004170 1110-READ-CKPT.
+004180     READ UC01-CKPT-FILE
+004190         AT END MOVE 'Y' TO UC01-CKPT-EOF-SW
+004200         NOT AT END
+004210     MOVE UC01-CKPT-READ-COUNT TO UC01-RESTART-COUNT
+004220     MOVE UC01-CKPT-WRITE-COUNT TO UC01-RESTART-WRITE-COUNT
+004230     MOVE UC01-CKPT-REJECT-COUNT TO UC01-RESTART-REJECT-COUNT
+004240     END-READ.
+004250 1110-EXIT.
+004260     EXIT.
+004270*================================================================
+004280* 1200-SKIP-TO-RESTART - RE-READ AND DISCARD RECORDS ALREADY
+004290*                        PROCESSED ON A PRIOR RUN.
+004300*================================================================
+004310 1200-SKIP-TO-RESTART.
+004320     PERFORM 1210-SKIP-ONE THRU 1210-EXIT
+004330         VARYING UC01-SKIP-IX FROM 1 BY 1
+004340         UNTIL UC01-SKIP-IX > UC01-RESTART-COUNT
+004350            OR UC01-EOF.
+004360 1200-EXIT.
+004370     EXIT.
+004380*================================================================
+004390* 1210-SKIP-ONE - SKIP A SINGLE ALREADY-PROCESSED UC01 RECORD.
+004400*================================================================
+004410 1210-SKIP-ONE.
+004420     READ UC01-FILE
+004430         AT END MOVE 'Y' TO UC01-EOF-SW
+004440         NOT AT END ADD 1 TO UC01-REC-COUNT
+004450     END-READ.
+004460 1210-EXIT.
+004470     EXIT.
+004480*================================================================
+004490* 2000-PROCESS-UC01 - VALIDATE, TRANSLATE, CHECKPOINT IF DUE, AND
+004500*                     READ THE NEXT RECORD.  THE CHECKPOINT RUNS
+004510*                     AFTER THE WRITE/REJECT ABOVE SO IT CAN ONLY
+004520*                     EVER PERSIST A RECORD THAT HAS FULLY
+004530*                     COMPLETED - SEE 2150-CHECKPOINT-IF-DUE.
+004540*================================================================
+004550 2000-PROCESS-UC01.
+004560     PERFORM 2200-VALIDATE-UC01 THRU 2200-EXIT.
+004570     IF UC01-IS-VALID
+004580         MOVE SPACES TO UC03-DETAIL-REC
+004590         MOVE UC01-XLT-UC02-VALUE TO UC03
+004600         WRITE UC03-DETAIL-REC
+004610         ADD 1 TO UC03-WRITE-COUNT
+004620         PERFORM 2400-AUDIT-UC01 THRU 2400-EXIT
+004630         PERFORM 2800-TALLY-DISTRIBUTION THRU 2800-EXIT
+004640     ELSE
+004650         PERFORM 2300-REJECT-UC01 THRU 2300-EXIT
+004660     END-IF.
+004670     PERFORM 2150-CHECKPOINT-IF-DUE THRU 2150-EXIT.
+004680     PERFORM 2100-READ-UC01 THRU 2100-EXIT.
+004690 2000-EXIT.
+004700     EXIT.
+004710*================================================================
+004720* 2100-READ-UC01 - READ THE NEXT DAILY CODE RECORD.
+004730*================================================================
+004740 2100-READ-UC01.
+004750     READ UC01-FILE
+004760         AT END
+004770             MOVE 'Y' TO UC01-EOF-SW
+004780         NOT AT END
+004790             ADD 1 TO UC01-REC-COUNT
+004800             MOVE UC01 TO UC01-LAST-VALUE
+004810     END-READ.
+004820 2100-EXIT.
+004830     EXIT.
+004840*================================================================
+004850* 2150-CHECKPOINT-IF-DUE - EVERY UC01-CKPT-INTERVAL RECORDS,
+004860*                          PERSIST HOW FAR WE HAVE GOTTEN.  CALLED
+004870*                          FROM 2000-PROCESS-UC01 AFTER THE RECORD
+004880*                          JUST READ HAS BEEN WRITTEN OR REJECTED,
+004890*                          SO UC01-CKPT-READ-COUNT AND
+004900*                          UC01-CKPT-WRITE-COUNT + -REJECT-COUNT
+004910*                          ALWAYS DESCRIBE THE SAME LAST-COMPLETED
+004920*                          RECORD - NOT THE READ COUNT OF A RECORD
+004930*                          STILL WAITING TO BE VALIDATED.  WITH
+004940*                          UC01-CKPT-INTERVAL AT 1 THIS FIRES
+004950*                          AFTER EVERY RECORD, SO THE CHECKPOINT
+004960*                          IS NEVER BEHIND THE PHYSICAL UC03/
+004970*                          AUDIT OUTPUT - THERE IS NO COMPLETED
+004980*                          RECORD A RESTART CAN EVER REPROCESS.
+004990*================================================================
+005000 2150-CHECKPOINT-IF-DUE.
+005010     DIVIDE UC01-REC-COUNT BY UC01-CKPT-INTERVAL
+005020         GIVING UC01-CKPT-QUOT REMAINDER UC01-CKPT-REM.
+005030     IF UC01-CKPT-REM = ZERO
+005040         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+005050     END-IF.
+005060 2150-EXIT.
+005070     EXIT.
+005080*================================================================
+005090* 2200-VALIDATE-UC01 - LOOK UP UC01 IN THE CODE TRANSLATION
+005100*                      MASTER.  A MISSING OR RETIRED KEY IS
+005110*                      TREATED AS AN UNKNOWN CODE - AS IS ANY UC01
+005120*                      WHILE CODE-TRAN-IS-OPEN IS 'N', SINCE THAT
+005130*                      MEANS THE MASTER COULD NOT BE OPENED (SEE
+005140*                      7000-ENSURE-CODE-TRAN-OPEN) AND THERE IS
+005150*                      NOTHING TO LOOK THIS KEY UP AGAINST.
+005160*================================================================
+005170 2200-VALIDATE-UC01.
+005180     MOVE 'N' TO UC01-VALID-SW.
+005190     MOVE SPACES TO UC01-XLT-UC02-VALUE.
+005200     IF CODE-TRAN-IS-OPEN
+005210         MOVE UC01 TO CODE-TRAN-KEY
+005220         READ CODE-TRAN-FILE
+005230             INVALID KEY
+005240                 CONTINUE
+005250             NOT INVALID KEY
+005260                 IF CODE-TRAN-ACTIVE
+005270                     MOVE 'Y' TO UC01-VALID-SW
+005280                     MOVE CODE-TRAN-UC02-VALUE
+005290                         TO UC01-XLT-UC02-VALUE
+005300                 END-IF
+005310         END-READ
+005320     END-IF.
+005330 2200-EXIT.
+005340     EXIT.
+005350*================================================================
+005360* 2300-REJECT-UC01 - LOG A BAD UC01 VALUE TO THE ERROR REPORT.
+005370*================================================================
+005380 2300-REJECT-UC01.
+005390     ADD 1 TO UC01-REJECT-COUNT.
+005400     MOVE UC01-REC-COUNT TO UC01-ERR-REC-NO.
+005410     MOVE UC01 TO UC01-ERR-BAD-VALUE.
+005420     MOVE UC01-ERR-LINE TO UC01-ERR-REC.
+005430     WRITE UC01-ERR-REC.
+005440 2300-EXIT.
+005450     EXIT.
+005460*================================================================
+005470* 2400-AUDIT-UC01 - APPEND THE UC01/UC02/UC03 AUDIT LINE.
+005480*================================================================
+005490 2400-AUDIT-UC01.
+005500     MOVE UC01-RUN-DATE TO UC01-AUD-DATE.
+005510     MOVE UC01-RUN-TIME TO UC01-AUD-TIME.
+005520     MOVE UC01-REC-COUNT TO UC01-AUD-REC-NO.
+005530     MOVE UC01 TO UC01-AUD-UC01-VALUE.
+005540     MOVE UC02 TO UC01-AUD-UC02-VALUE.
+005550     MOVE UC03 TO UC01-AUD-UC03-VALUE.
+005560     MOVE UC01-AUD-LINE TO UC01-AUD-REC.
+005570     WRITE UC01-AUD-REC.
+005580 2400-EXIT.
+005590     EXIT.
+005600*================================================================
+005610* 2700-WRITE-CHECKPOINT - PERSIST THE CURRENT READ POSITION.
+005620*================================================================
+005630 2700-WRITE-CHECKPOINT.
+005640     MOVE UC01-REC-COUNT TO UC01-CKPT-READ-COUNT.
+005650     MOVE UC03-WRITE-COUNT TO UC01-CKPT-WRITE-COUNT.
+005660     MOVE UC01-REJECT-COUNT TO UC01-CKPT-REJECT-COUNT.
+005670     WRITE UC01-CKPT-REC.
+005680 2700-EXIT.
+005690     EXIT.
+005700*================================================================
+005710* 2800-TALLY-DISTRIBUTION - TALLY THIS UC01/UC02 PAIR FOR THE
+005720*                           END OF RUN CODE DISTRIBUTION REPORT.
+005730*================================================================
+005740 2800-TALLY-DISTRIBUTION.
+005750     MOVE 'N' TO UC01-DIST-FOUND-SW.
+005760     PERFORM 2810-SCAN-DIST-ENTRY THRU 2810-EXIT
+005770         VARYING UC01-DIST-IX FROM 1 BY 1
+005780         UNTIL UC01-DIST-IX > UC01-DIST-USED
+005790            OR UC01-DIST-FOUND.
+005800     IF NOT UC01-DIST-FOUND
+005810         ADD 1 TO UC01-DIST-USED
+005820         SET UC01-DIST-IX TO UC01-DIST-USED
+005830         MOVE UC01 TO UC01-DIST-CODE (UC01-DIST-IX)
+005840         MOVE UC01-XLT-UC02-VALUE TO UC01-DIST-UC02 (UC01-DIST-IX)
+005850         MOVE 1 TO UC01-DIST-COUNT (UC01-DIST-IX)
+005860     END-IF.
+005870 2800-EXIT.
+005880     EXIT.
+005890*================================================================
+005900* 2810-SCAN-DIST-ENTRY - CHECK ONE DISTRIBUTION TABLE SLOT.
+005910*================================================================
+005920 2810-SCAN-DIST-ENTRY.
+005930     IF UC01 = UC01-DIST-CODE (UC01-DIST-IX)
+005940        AND UC01-XLT-UC02-VALUE = UC01-DIST-UC02 (UC01-DIST-IX)
+005950         ADD 1 TO UC01-DIST-COUNT (UC01-DIST-IX)
+005960         MOVE 'Y' TO UC01-DIST-FOUND-SW
+005970     END-IF.
+005980 2810-EXIT.
+005990     EXIT.
+006000*================================================================
+006010* 3000-TERMINATE - WRITE THE UC03 TRAILER AND THE CODE
+006020*                  DISTRIBUTION SUMMARY, RECONCILE THE RUN,
+006030*                  THEN CLOSE FILES.
+006040*================================================================
+006050 3000-TERMINATE.
+006060     PERFORM 3040-WRITE-TRAILER THRU 3040-EXIT.
+006070     PERFORM 3050-PRINT-SUMMARY THRU 3050-EXIT.
+006080     PERFORM 3035-RECONCILE-COUNTS THRU 3035-EXIT.
+006090     CLOSE UC01-FILE.
+006100     CLOSE UC03-FILE.
+006110     CLOSE UC01-ERR-FILE.
+006120     CLOSE UC01-AUD-FILE.
+006130     CLOSE CODE-TRAN-FILE.
+006140     PERFORM 3045-CLEAR-CHECKPOINT THRU 3045-EXIT.
+006150     CLOSE UC01-SUM-FILE.
+006160 3000-EXIT.
+006170     EXIT.
+006180*================================================================
+006190* 3035-RECONCILE-COUNTS - COMPARE UC01 READS AGAINST UC03 WRITES
+006200*                         PLUS REJECTS.  UC03-WRITE-COUNT AND
+006210*                         UC01-REJECT-COUNT ARE SEEDED FROM THE
+006220*                         CHECKPOINT ON A RESTART (SEE 1100), SO
+006230*                         BOTH SIDES ARE THE FULL-FILE TOTAL
+006240*                         REGARDLESS OF HOW MANY RUNS IT TOOK TO
+006250*                         GET THERE - NO RESTART SPECIAL CASE
+006260*                         IS NEEDED.
+006270*================================================================
+006280 3035-RECONCILE-COUNTS.
+006290     IF UC01-REC-COUNT = UC03-WRITE-COUNT + UC01-REJECT-COUNT
+006300         MOVE ZERO TO RETURN-CODE
+006310     ELSE
+006320         MOVE 16 TO RETURN-CODE
+006330     END-IF.
+006340 3035-EXIT.
+006350     EXIT.
+006360*================================================================
+006370* 3040-WRITE-TRAILER - WRITE THE ONE-TIME TRAILER RECORD AFTER
+006380*                      THE LAST UC03 DETAIL.  UC03-WRITE-COUNT IS
+006390*                      THE FULL-FILE CUMULATIVE TOTAL (SEE 1100
+006400*                      AND 2700), SO THE TRAILER IS CORRECT EVEN
+006410*                      WHEN THIS EXECUTION ONLY PROCESSED THE
+006420*                      TAIL END OF THE FILE AFTER A RESTART.
+006430*================================================================
+006440 3040-WRITE-TRAILER.
+006450     MOVE "TRL " TO UC03-TRL-ID.
+006460     MOVE UC03-WRITE-COUNT TO UC03-TRL-REC-COUNT.
+006470     MOVE UC01-LAST-VALUE TO UC03-TRL-LAST-UC01.
+006480     WRITE UC03-TRAILER-REC.
+006490 3040-EXIT.
+006500     EXIT.
+006510*================================================================
+006520* 3045-CLEAR-CHECKPOINT - CLOSE THE CHECKPOINT FILE.  IF THE RUN
+006530*                         RECONCILED CLEANLY, ALSO EMPTY IT, SO
+006540*                         AN OPERATIONAL RERUN OF THE SAME
+006550*                         PROCESSING DATE SEES NO CHECKPOINT AND
+006560*                         STARTS FROM THE BEGINNING RATHER THAN
+006570*                         SKIPPING THE WHOLE FILE AS "ALREADY
+006580*                         DONE".  A RUN THAT DIDN'T RECONCILE
+006590*                         LEAVES THE CHECKPOINT ALONE SO A
+006600*                         GENUINE RESTART CAN STILL FOLLOW IT.
+006610*================================================================
+006620 3045-CLEAR-CHECKPOINT.
+006630     CLOSE UC01-CKPT-FILE.
+006640     IF RETURN-CODE = ZERO
+006650         OPEN OUTPUT UC01-CKPT-FILE
+006660         CLOSE UC01-CKPT-FILE
+006670     END-IF.
+006680 3045-EXIT.
+006690     EXIT.
+006700*================================================================
+006710* 3050-PRINT-SUMMARY - WRITE ONE LINE PER DISTINCT UC01/UC02
+006720*                      PAIR SEEN THIS RUN.  ON A RESTART-
+006730*                      COMPLETED RUN THE DISTRIBUTION TABLE ONLY
+006740*                      COVERS RECORDS PROCESSED AFTER THE
+006750*                      RESTART POINT (SEE THE WORKING-STORAGE
+006760*                      COMMENT ON UC01-DIST-TABLE), SO A NOTE IS
+006770*                      WRITTEN AHEAD OF THE DISTRIBUTION LINES
+006780*                      RATHER THAN LETTING THE SHORTFALL PASS
+006790*                      UNNOTICED.
+006800*================================================================
+006810 3050-PRINT-SUMMARY.
+006820     IF UC01-RESTART-COUNT > ZERO
+006830         PERFORM 3055-PRINT-PARTIAL-NOTE THRU 3055-EXIT
+006840     END-IF.
+006850     PERFORM 3060-PRINT-ONE-DIST THRU 3060-EXIT
+006860         VARYING UC01-DIST-IX FROM 1 BY 1
+006870         UNTIL UC01-DIST-IX > UC01-DIST-USED.
+006880 3050-EXIT.
+006890     EXIT.
+006900*================================================================
+006910* 3055-PRINT-PARTIAL-NOTE - FLAG A RESTART-COMPLETED RUN'S
+006920*                          DISTRIBUTION SUMMARY AS PARTIAL.
+006930*================================================================
+006940 3055-PRINT-PARTIAL-NOTE.
+006950     MOVE SPACES TO UC01-SUM-REC.
+006960     STRING "** PARTIAL SUMMARY - RUN RESTARTED, COUNTS SINCE "
+006970            "RESTART POINT ONLY **" DELIMITED BY SIZE
+006980            INTO UC01-SUM-REC.
+006990     WRITE UC01-SUM-REC.
+007000 3055-EXIT.
+007010     EXIT.
+007020*================================================================
+007030* 3060-PRINT-ONE-DIST - WRITE ONE DISTRIBUTION SUMMARY LINE.
+007040*================================================================
+007050 3060-PRINT-ONE-DIST.
+007060     MOVE UC01-DIST-CODE (UC01-DIST-IX) TO UC01-SUM-UC01-VALUE.
+007070     MOVE UC01-DIST-UC02 (UC01-DIST-IX) TO UC01-SUM-UC02-VALUE.
+007080     MOVE UC01-DIST-COUNT (UC01-DIST-IX) TO UC01-SUM-COUNT.
+007090     MOVE UC01-SUM-LINE TO UC01-SUM-REC.
+007100     WRITE UC01-SUM-REC.
+007110 3060-EXIT.
+007120     EXIT.
+007130*================================================================
+007140* 7000-ENSURE-CODE-TRAN-OPEN - OPEN THE MASTER IF THE UC01XLT
+007150*                              ENTRY IS CALLED WITHOUT THE
+007160*                              BATCH MAINLINE HAVING RUN FIRST.
+007170*                              UNLIKE THE BATCH MAINLINE'S OWN
+007180*                              OPEN IN 1000-INITIALIZE, A CALLED
+007190*                              ENTRY POINT HAS NO BUSINESS
+007200*                              STOPPING THE CALLER'S RUN IF THE
+007210*                              MASTER ISN'T THERE - CODE-TRAN-IS-
+007220*                              OPEN IS LEFT 'N' ON FAILURE SO
+007230*                              2200-VALIDATE-UC01 TREATS EVERY
+007240*                              UC01 AS UNKNOWN UNTIL A LATER CALL
+007250*                              FINDS THE MASTER OPENABLE.
+007260*================================================================
+007270 7000-ENSURE-CODE-TRAN-OPEN.
+007280     IF NOT CODE-TRAN-IS-OPEN
+007290         OPEN INPUT CODE-TRAN-FILE
+007300         IF CODE-TRAN-STATUS-CD = "00"
+007310             MOVE 'Y' TO CODE-TRAN-OPEN-SW
+007320         END-IF
+007330     END-IF.
+007340 7000-EXIT.
+007350     EXIT.
+007360*================================================================
+007370* 8000-UC01XLT-ENTRY - CALLABLE ENTRY POINT.  TRANSLATES ONE
+007380*                      UC01 CODE PASSED ON LINKAGE AND RETURNS
+007390*                      UC03 TO THE CALLER WITHOUT RUNNING THE
+007400*                      DAILY BATCH FILE LOOP.
+007410*================================================================
+007420 8000-UC01XLT-ENTRY.
+007430 ENTRY "UC01XLT" USING UC01-PARM UC03-PARM.
+007440     PERFORM 7000-ENSURE-CODE-TRAN-OPEN THRU 7000-EXIT.
+007450     MOVE UC01-PARM TO UC01.
+007460     PERFORM 2200-VALIDATE-UC01 THRU 2200-EXIT.
+007470     IF UC01-IS-VALID
+007480         MOVE UC01-XLT-UC02-VALUE TO UC03-PARM
+007490     ELSE
+007500         MOVE SPACES TO UC03-PARM
+007510     END-IF.
+007520     GOBACK.
+007530 8000-EXIT.
+007540     EXIT.
