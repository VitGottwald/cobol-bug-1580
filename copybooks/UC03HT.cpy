@@ -0,0 +1,22 @@
+      *=============================================================*
+      *  UC03HT.CPY                                                  *
+      *  HEADER/TRAILER VIEWS OF THE UC03 OUTPUT RECORD.             *
+      *                                                               *
+      *  REDEFINES UC03-DETAIL-REC (DECLARED DIRECTLY IN THE FD, THE  *
+      *  SAME WAY UC02 REDEFINES UC01 IN DATA.CPY) SO EVERY RECORD ON *
+      *  UC03-FILE IS THE SAME FIXED 20-CHARACTER LENGTH, REGARDLESS  *
+      *  OF WHETHER IT IS WRITTEN AS A DETAIL, A HEADER OR A TRAILER. *
+      *  THREE DIFFERENT-LENGTH 01-LEVELS UNDER ONE FD WOULD LEAVE    *
+      *  THE COMPILER TO PICK THE RECORD LENGTH, WHICH DEFEATS         *
+      *  RECORDING MODE F; REDEFINING ONTO A COMMON, FILLER-PADDED    *
+      *  LENGTH KEEPS THE FILE GENUINELY FIXED-FORMAT.                *
+      *=============================================================*
+       01  UC03-HEADER-REC REDEFINES UC03-DETAIL-REC.
+           05  UC03-HDR-ID                 PIC X(04).
+           05  UC03-HDR-BATCH-ID            PIC X(08).
+           05  UC03-HDR-RUN-DATE            PIC 9(08).
+       01  UC03-TRAILER-REC REDEFINES UC03-DETAIL-REC.
+           05  UC03-TRL-ID                 PIC X(04).
+           05  UC03-TRL-REC-COUNT           PIC 9(06).
+           05  UC03-TRL-LAST-UC01           PIC X(01).
+           05  FILLER                       PIC X(09).
