@@ -0,0 +1,15 @@
+      *=============================================================*
+      *  CODETRAN.CPY                                               *
+      *  CODE TRANSLATION MASTER RECORD.                            *
+      *                                                               *
+      *  KEYED ON THE RAW UC01 CODE, RETURNS THE UC02 MEANING THAT   *
+      *  USED TO BE BAKED INTO THE UC02 REDEFINES UC01 LAYOUT.       *
+      *  MAINTAINED BY CTMAINT.                                      *
+      *=============================================================*
+       01  CODE-TRAN-REC.
+           05  CODE-TRAN-KEY               PIC X(01).
+           05  CODE-TRAN-UC02-VALUE         PIC X(01).
+           05  CODE-TRAN-STATUS             PIC X(01).
+               88  CODE-TRAN-ACTIVE                   VALUE 'A'.
+               88  CODE-TRAN-RETIRED                   VALUE 'R'.
+           05  FILLER                       PIC X(17).
