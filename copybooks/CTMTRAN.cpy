@@ -0,0 +1,13 @@
+      *=============================================================*
+      *  CTMTRAN.CPY                                                 *
+      *  CODE TRANSLATION MAINTENANCE TRANSACTION RECORD.            *
+      *  ONE LINE PER ADD / CHANGE / RETIRE REQUEST FED TO CTMAINT.  *
+      *=============================================================*
+       01  CTM-TRAN-REC.
+           05  CTM-TRAN-ACTION             PIC X(01).
+               88  CTM-ACTION-ADD                     VALUE 'A'.
+               88  CTM-ACTION-CHANGE                  VALUE 'C'.
+               88  CTM-ACTION-RETIRE                  VALUE 'R'.
+           05  CTM-TRAN-KEY                PIC X(01).
+           05  CTM-TRAN-UC02-VALUE         PIC X(01).
+           05  FILLER                      PIC X(77).
