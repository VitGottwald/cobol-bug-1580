@@ -0,0 +1,14 @@
+      *=============================================================*
+      *  DATA.CPY                                                   *
+      *  UC01 DAILY CODE RECORD LAYOUT.                              *
+      *                                                               *
+      *  UC01 IS THE ONE-BYTE RAW CODE AS IT ARRIVES FROM THE DAILY  *
+      *  CODE FILE.  MAIN.CBL COPIES THIS MEMBER A SECOND TIME,      *
+      *  REPLACING ==UC01.== BY ==UC02 REDEFINES UC01.==, TO OBTAIN  *
+      *  THE UC02 REINTERPRETATION OF THE SAME BYTE.  KEEP THE 01-   *
+      *  LEVEL ENTRY NAME IMMEDIATELY FOLLOWED BY A PERIOD -- THE    *
+      *  REPLACING PSEUDO-TEXT IN MAIN.CBL DEPENDS ON THAT TOKEN      *
+      *  PAIR TO MATCH.                                               *
+      *=============================================================*
+       01  UC01.
+           05  FILLER                      PIC X(01).
